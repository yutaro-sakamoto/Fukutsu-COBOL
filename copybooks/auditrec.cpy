@@ -0,0 +1,16 @@
+      *================================================================
+      * AUDITREC - shared record layout for the HELLO-AUDIT-LOG file.
+      * One record per transaction processed by HELLO: a swap (type S)
+      * or a rejected transaction (type R, see HELLO's edit checks).
+      * Shared with HELLORPT, which reads this file to build the
+      * end-of-run summary report.
+      *================================================================
+       01 audit-record.
+           05 audit-type          pic x.
+               88 audit-is-swap       value "S".
+               88 audit-is-reject     value "R".
+           05 audit-trans-id      pic x(6).
+           05 audit-timestamp     pic x(14).
+           05 audit-ab-value      pic xx.
+           05 audit-cd-before     pic xx.
+           05 audit-cd-after      pic xx.
