@@ -0,0 +1,10 @@
+      *================================================================
+      * ERRREC - shared record layout for the HELLO-ERROR-RPT file.
+      * Written by HELLO's edit check instead of performing the swap
+      * whenever AB-FIELD fails the allowed-code validation.
+      *================================================================
+       01 error-record.
+           05 error-trans-id      pic x(6).
+           05 error-timestamp     pic x(14).
+           05 error-ab-value      pic xx.
+           05 error-reason        pic x(30).
