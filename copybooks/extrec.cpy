@@ -0,0 +1,10 @@
+      *================================================================
+      * EXTREC - shared fixed-width record layout for the HELLO
+      * downstream extract file (HELLO-EXTRACT-FILE). One record per
+      * swap HELLO performs, for the reporting warehouse to pick up.
+      *================================================================
+       01 extract-record.
+           05 extract-trans-id     pic x(6).
+           05 extract-timestamp    pic x(14).
+           05 extract-ab-value     pic xx.
+           05 extract-cd-value     pic xx.
