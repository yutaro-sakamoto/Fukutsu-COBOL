@@ -0,0 +1,10 @@
+      *================================================================
+      * SWAPREC - shared record layout for AB/CD swap transactions.
+      * COPY'd by HELLO and any follow-on program that reads, writes
+      * or compares AB/CD pairs, so the layout only lives in one place.
+      *================================================================
+       01 swap-record.
+           05 trans-id           pic x(6).
+           05 trans-date         pic x(8).
+           05 ab-field           pic xx.
+           05 cd-field           pic xx.
