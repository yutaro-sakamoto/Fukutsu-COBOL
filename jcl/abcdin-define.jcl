@@ -0,0 +1,19 @@
+//ABCDDEF  JOB (ACCTNO),'DEFINE ABCDIN',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* One-time IDCAMS DEFINE for ABCDIN, the KSDS keyed on TRANS-ID
+//* that HELLO's nightly batch run reads and HELLOMNT's online
+//* maintenance screen reads/rewrites directly (see request 009).
+//* Record layout is SWAP-RECORD (see copybooks/swaprec.cpy).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.HELLO.ABCDIN)               -
+                  INDEXED                              -
+                  KEYS(6,0)                             -
+                  RECORDSIZE(18,18)                     -
+                  TRACKS(5,5)                           -
+                  FREESPACE(10,10) )                    -
+         DATA    (NAME(PROD.HELLO.ABCDIN.DATA))         -
+         INDEX   (NAME(PROD.HELLO.ABCDIN.INDEX))
+/*
