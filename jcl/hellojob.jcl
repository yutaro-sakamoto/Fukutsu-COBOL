@@ -0,0 +1,54 @@
+//HELLOJOB JOB (ACCTNO),'HELLO NIGHTLY',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* HELLOJOB - nightly AB/CD swap batch run.
+//* STEP005 resets AUDITLOG/ERRRPT/CHKPT/EXTRACT so STEP010 starts
+//* a brand-new run (TRANS-ID numbering restarts every night, so a
+//* leftover CHKPT from last night must not make tonight's run look
+//* like a restart of it - see hellojobr.jcl for the restart case,
+//* which skips this step on purpose).
+//* STEP010 runs HELLO against the AB/CD transaction file (ABCDIN,
+//* a KSDS - see jcl/abcdin-define.jcl) and produces the audit log,
+//* error report, checkpoint dataset and downstream extract.
+//* STEP020 runs HELLORPT to summarize that run, but only fires
+//* when STEP010 ends with a clean (zero) return code.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.HELLO.AUDITLOG
+  SET MAXCC = 0
+  DELETE PROD.HELLO.ERRRPT
+  SET MAXCC = 0
+  DELETE PROD.HELLO.CHKPT
+  SET MAXCC = 0
+  DELETE PROD.HELLO.EXTRACT
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=HELLO,COND=(0,NE,STEP005)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ABCDIN   DD  DSN=PROD.HELLO.ABCDIN,DISP=SHR
+//AUDITLOG DD  DSN=PROD.HELLO.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//ERRRPT   DD  DSN=PROD.HELLO.ERRRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//CHKPT    DD  DSN=PROD.HELLO.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+//EXTRACT  DD  DSN=PROD.HELLO.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=HELLORPT,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AUDITLOG DD  DSN=PROD.HELLO.AUDITLOG,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
