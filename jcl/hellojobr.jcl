@@ -0,0 +1,38 @@
+//HELLOJBR JOB (ACCTNO),'HELLO RESTART',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* HELLOJOBR - restart HELLO after an abend, per request 005's
+//* checkpoint/restart design. Deliberately does NOT run hellojob's
+//* STEP005 reset: CHKPT (and the AUDITLOG/ERRRPT/EXTRACT records
+//* written before the abend) must survive so HELLO resumes from
+//* the last checkpoint instead of reprocessing the whole file.
+//* Operators submit this member instead of HELLOJOB to restart a
+//* failed run; once it completes cleanly, the next scheduled night
+//* goes back to HELLOJOB as usual.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ABCDIN   DD  DSN=PROD.HELLO.ABCDIN,DISP=SHR
+//AUDITLOG DD  DSN=PROD.HELLO.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//ERRRPT   DD  DSN=PROD.HELLO.ERRRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//CHKPT    DD  DSN=PROD.HELLO.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+//EXTRACT  DD  DSN=PROD.HELLO.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=HELLORPT,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AUDITLOG DD  DSN=PROD.HELLO.AUDITLOG,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
