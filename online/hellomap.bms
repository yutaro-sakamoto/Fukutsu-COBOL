@@ -0,0 +1,54 @@
+*================================================================
+* HELLOMAP - BMS mapset for the HELLO AB/CD maintenance screen.
+* One map, HELLOMAP, in mapset HELLOMS: operator keys a TRANS-ID,
+* HELLOMNT looks it up and redisplays AB/CD for correction.
+*================================================================
+HELLOMS  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+*
+HELLOMAP DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(ASKIP,BRT),                                      X
+               INITIAL='HELLO AB/CD MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=9,                                               X
+               ATTRB=ASKIP,                                            X
+               INITIAL='TRANS-ID:'
+TRANID   DFHMDF POS=(3,11),                                            X
+               LENGTH=6,                                               X
+               ATTRB=(UNPROT,IC,FSET)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=9,                                               X
+               ATTRB=ASKIP,                                            X
+               INITIAL='AB VALUE:'
+ABVAL    DFHMDF POS=(5,11),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(6,1),                                             X
+               LENGTH=9,                                               X
+               ATTRB=ASKIP,                                            X
+               INITIAL='CD VALUE:'
+CDVAL    DFHMDF POS=(6,11),                                            X
+               LENGTH=2,                                               X
+               ATTRB=(UNPROT,FSET)
+*
+MSG      DFHMDF POS=(10,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(24,1),                                            X
+               LENGTH=53,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='ENTER=LOOKUP  PF5=SAVE CORRECTION  PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
