@@ -0,0 +1,37 @@
+      *================================================================
+      * HELLOMAP - symbolic map for mapset HELLOMS (see hellomap.bms).
+      * Hand-maintained copy of the DFHMSD TYPE=DSECT output; keep in
+      * step with hellomap.bms if the map layout changes.
+      *================================================================
+       01 hellomapi.
+           05 filler             pic x(12).
+           05 tranidl            pic s9(4) comp.
+           05 tranidf            pic x.
+           05 filler redefines tranidf.
+               10 tranida            pic x.
+           05 tranidi            pic x(6).
+           05 abvall             pic s9(4) comp.
+           05 abvalf             pic x.
+           05 filler redefines abvalf.
+               10 abvala             pic x.
+           05 abvali             pic x(2).
+           05 cdvall             pic s9(4) comp.
+           05 cdvalf             pic x.
+           05 filler redefines cdvalf.
+               10 cdvala             pic x.
+           05 cdvali             pic x(2).
+           05 msgl               pic s9(4) comp.
+           05 msgf               pic x.
+           05 filler redefines msgf.
+               10 msga               pic x.
+           05 msgi               pic x(40).
+       01 hellomapo redefines hellomapi.
+           05 filler             pic x(12).
+           05 filler             pic x(3).
+           05 tranido            pic x(6).
+           05 filler             pic x(3).
+           05 abvalo             pic x(2).
+           05 filler             pic x(3).
+           05 cdvalo             pic x(2).
+           05 filler             pic x(3).
+           05 msgo               pic x(40).
