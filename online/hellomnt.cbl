@@ -0,0 +1,116 @@
+       identification division.
+       program-id. hellomnt.
+      *================================================================
+      * HELLOMNT - online maintenance transaction for the HELLO
+      * AB/CD swap system. Lets an operator key a TRANS-ID, view its
+      * current AB/CD values and submit a correction, which is
+      * rewritten directly to ABCDIN - the same KSDS HELLO's nightly
+      * batch run reads (see request 009) - so the next run picks up
+      * the correction.
+      *
+      * Runs under CICS; this sandbox has no CICS translator/runtime
+      * installed, so EXEC CICS statements below cannot be syntax
+      * checked here (same limitation as EXEC SQL/DLI per the project
+      * quality gate) - reviewed by hand against hellomap.bms/.cpy.
+      *================================================================
+       environment division.
+       DATA division.
+       Working-storage section.
+       copy hellomap.
+       copy dfhaid.
+       01 ws-resp               pic s9(8) comp.
+       01 ws-trans-id           pic x(6).
+       copy swaprec.
+       procedure division.
+       if eibcalen = 0
+           perform 1000-send-initial-map
+           perform 9900-return-for-next-input
+       else
+           evaluate true
+               when eibaid = dfhenter
+                   perform 2000-lookup-record
+                   perform 9900-return-for-next-input
+               when eibaid = dfhpf5
+                   perform 3000-save-correction
+                   perform 9900-return-for-next-input
+               when eibaid = dfhpf3 or eibaid = dfhclear
+                   perform 9000-end-session
+               when other
+                   perform 8000-invalid-key
+                   perform 9900-return-for-next-input
+           end-evaluate
+       end-if.
+
+       1000-send-initial-map.
+           move spaces to hellomapo
+           move "ENTER A TRANS-ID AND PRESS ENTER" to msgo
+           exec cics send map('HELLOMAP') mapset('HELLOMS')
+               erase
+           end-exec.
+
+       2000-lookup-record.
+           exec cics receive map('HELLOMAP') mapset('HELLOMS')
+               into(hellomapi)
+           end-exec
+           move tranidi to ws-trans-id
+           exec cics read file('ABCDIN')
+               into(swap-record)
+               ridfld(ws-trans-id)
+               resp(ws-resp)
+           end-exec
+           move spaces to hellomapo
+           move ws-trans-id to tranido
+           if ws-resp = dfhresp(normal)
+               move ab-field to abvalo
+               move cd-field to cdvalo
+               move "RECORD FOUND - CORRECT AND PRESS PF5" to msgo
+           else
+               move "TRANS-ID NOT FOUND" to msgo
+           end-if
+           exec cics send map('HELLOMAP') mapset('HELLOMS')
+           end-exec.
+
+       3000-save-correction.
+           exec cics receive map('HELLOMAP') mapset('HELLOMS')
+               into(hellomapi)
+           end-exec
+           move tranidi to ws-trans-id
+           exec cics read file('ABCDIN')
+               into(swap-record)
+               ridfld(ws-trans-id)
+               update
+               resp(ws-resp)
+           end-exec
+           move spaces to hellomapo
+           move ws-trans-id to tranido
+           if ws-resp = dfhresp(normal)
+               move abvali to ab-field
+               move cdvali to cd-field
+               exec cics rewrite file('ABCDIN')
+                   from(swap-record)
+               end-exec
+               move ab-field to abvalo
+               move cd-field to cdvalo
+               move "CORRECTION SAVED" to msgo
+           else
+               move "TRANS-ID NOT FOUND - CANNOT SAVE" to msgo
+           end-if
+           exec cics send map('HELLOMAP') mapset('HELLOMS')
+           end-exec.
+
+       8000-invalid-key.
+           move spaces to hellomapo
+           move "INVALID KEY - USE ENTER, PF5 OR PF3" to msgo
+           exec cics send map('HELLOMAP') mapset('HELLOMS')
+           end-exec.
+
+       9000-end-session.
+           exec cics send text from("HELLO MAINTENANCE ENDED")
+               erase freekb
+           end-exec
+           exec cics return end-exec.
+
+       9900-return-for-next-input.
+           exec cics return
+               transid('HMNT')
+           end-exec.
