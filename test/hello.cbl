@@ -1,13 +1,246 @@
        identification division.
        program-id. hello.
        environment division.
+       input-output section.
+       file-control.
+           select ab-cd-file assign to "ABCDIN"
+               organization is indexed
+               access mode is sequential
+               record key is trans-id
+               file status is ws-ab-cd-status.
+           select hello-audit-log assign to "AUDITLOG"
+               organization is sequential
+               file status is ws-audit-status.
+           select hello-error-rpt assign to "ERRRPT"
+               organization is sequential
+               file status is ws-error-status.
+           select hello-checkpoint-file assign to "CHKPT"
+               organization is sequential
+               file status is ws-chkpt-status.
+           select hello-extract-file assign to "EXTRACT"
+               organization is sequential
+               file status is ws-extract-status.
        DATA division.
+       file section.
+       fd  ab-cd-file
+           label records are standard.
+           copy swaprec.
+       fd  hello-audit-log
+           label records are standard.
+           copy auditrec.
+       fd  hello-error-rpt
+           label records are standard.
+           copy errrec.
+       fd  hello-checkpoint-file
+           label records are standard.
+       01  checkpoint-record.
+           05 chkpt-record-count   pic 9(6).
+           05 chkpt-last-trans-id  pic x(6).
+       fd  hello-extract-file
+           label records are standard.
+           copy extrec.
        Working-storage section.
-       01 ab PIC xx value "ab".
-       01 cd pic xx value "cd".
+       01 ws-ab-cd-status    pic xx value "00".
+       01 ws-audit-status    pic xx value "00".
+       01 ws-error-status    pic xx value "00".
+       01 ws-chkpt-status    pic xx value "00".
+       01 ws-extract-status  pic xx value "00".
+       01 ws-eof-switch      pic x value "N".
+           88 ws-eof             value "Y".
+       01 ws-is-restart-sw   pic x value "N".
+           88 ws-is-restart-run  value "Y".
+       01 ws-current-date    pic x(21).
+       01 ws-ab-is-valid     pic x value "N".
+           88 ws-ab-valid        value "Y" when set to false is "N".
+       01 ws-valid-code-tbl.
+           05 filler pic xx value "AA".
+           05 filler pic xx value "AB".
+           05 filler pic xx value "CD".
+           05 filler pic xx value "EF".
+           05 filler pic xx value "GH".
+           05 filler pic xx value "IJ".
+           05 filler pic xx value "KL".
+           05 filler pic xx value "MN".
+           05 filler pic xx value "OP".
+           05 filler pic xx value "ZZ".
+       01 ws-valid-code-tbl-r redefines ws-valid-code-tbl.
+           05 ws-valid-code    pic xx occurs 10 times.
+       01 ws-valid-code-idx  pic 99.
+       01 ws-checkpoint-interval      pic 9(4) value 10.
+       01 ws-records-since-chkpt      pic 9(4) value zero.
+       01 ws-records-processed        pic 9(6) value zero.
+       01 ws-restart-trans-id         pic x(6) value spaces.
+       01 ws-last-io-status           pic xx.
+       01 ws-last-io-file             pic x(12).
        procedure division.
-       DisPlay cd.
-       move ab to cd.
-       accept ab.
-       DisPlay cd.
-       DisPlay ab.
+       perform 0100-initialize.
+       perform 0200-main-loop until ws-eof.
+       perform 0900-terminate.
+       stop run.
+
+       0100-initialize.
+           open input hello-checkpoint-file
+           if ws-chkpt-status = "00"
+               perform 0110-read-last-checkpoint
+           end-if
+           close hello-checkpoint-file
+           if ws-is-restart-run
+               DisPlay "HELLO RESTARTING AFTER " ws-records-processed
+                   " RECORDS, LAST TRANS-ID " ws-restart-trans-id
+           end-if
+           open input ab-cd-file
+           if ws-is-restart-run
+               perform 0120-position-at-restart
+               open extend hello-audit-log
+               open extend hello-error-rpt
+               open extend hello-checkpoint-file
+               open extend hello-extract-file
+           else
+               open output hello-audit-log
+               open output hello-error-rpt
+               open output hello-checkpoint-file
+               open output hello-extract-file
+           end-if.
+
+       0110-read-last-checkpoint.
+           perform until ws-chkpt-status not = "00"
+               read hello-checkpoint-file
+                   at end
+                       move "10" to ws-chkpt-status
+                   not at end
+                       move chkpt-record-count to ws-records-processed
+                       move chkpt-last-trans-id to ws-restart-trans-id
+                       set ws-is-restart-run to true
+               end-read
+           end-perform.
+
+       0120-position-at-restart.
+           move ws-restart-trans-id to trans-id
+           start ab-cd-file key is greater than trans-id
+               invalid key
+                   continue
+           end-start
+           if ws-ab-cd-status = "23"
+               set ws-eof to true
+           else
+               if ws-ab-cd-status not = "00"
+                   move ws-ab-cd-status to ws-last-io-status
+                   move "ABCDIN" to ws-last-io-file
+                   perform 9900-abend-on-io-error
+               end-if
+           end-if.
+
+       0200-main-loop.
+           read ab-cd-file
+               at end
+                   set ws-eof to true
+               not at end
+                   if ws-ab-cd-status not = "00"
+                       move ws-ab-cd-status to ws-last-io-status
+                       move "ABCDIN" to ws-last-io-file
+                       perform 9900-abend-on-io-error
+                   end-if
+                   perform 1000-process-record
+                   add 1 to ws-records-processed
+                   add 1 to ws-records-since-chkpt
+                   if ws-records-since-chkpt >= ws-checkpoint-interval
+                       perform 0300-write-checkpoint
+                   end-if
+           end-read.
+
+       0300-write-checkpoint.
+           move ws-records-processed to chkpt-record-count
+           move trans-id to chkpt-last-trans-id
+           write checkpoint-record
+           if ws-chkpt-status not = "00"
+               move ws-chkpt-status to ws-last-io-status
+               move "CHKPT" to ws-last-io-file
+               perform 9900-abend-on-io-error
+           end-if
+           move zero to ws-records-since-chkpt.
+
+       0900-terminate.
+           if ws-records-since-chkpt > 0
+               perform 0300-write-checkpoint
+           end-if
+           close ab-cd-file
+           close hello-audit-log
+           close hello-error-rpt
+           close hello-checkpoint-file
+           close hello-extract-file.
+
+       1000-process-record.
+           move function current-date to ws-current-date
+           perform 2000-validate-ab
+           if ws-ab-valid
+               perform 3000-swap-record
+           else
+               perform 4000-reject-record
+           end-if.
+
+       2000-validate-ab.
+           set ws-ab-valid to false
+           perform varying ws-valid-code-idx from 1 by 1
+                   until ws-valid-code-idx > 10
+               if ab-field = ws-valid-code(ws-valid-code-idx)
+                   set ws-ab-valid to true
+               end-if
+           end-perform.
+
+       3000-swap-record.
+           DisPlay cd-field
+           move trans-id to audit-trans-id
+           move ws-current-date(1:14) to audit-timestamp
+           move ab-field to audit-ab-value
+           move cd-field to audit-cd-before
+           move ab-field to cd-field
+           move cd-field to audit-cd-after
+           set audit-is-swap to true
+           write audit-record
+           if ws-audit-status not = "00"
+               move ws-audit-status to ws-last-io-status
+               move "AUDITLOG" to ws-last-io-file
+               perform 9900-abend-on-io-error
+           end-if
+           move trans-id to extract-trans-id
+           move ws-current-date(1:14) to extract-timestamp
+           move ab-field to extract-ab-value
+           move cd-field to extract-cd-value
+           write extract-record
+           if ws-extract-status not = "00"
+               move ws-extract-status to ws-last-io-status
+               move "EXTRACT" to ws-last-io-file
+               perform 9900-abend-on-io-error
+           end-if
+           DisPlay cd-field
+           DisPlay ab-field.
+
+       4000-reject-record.
+           move trans-id to error-trans-id
+           move ws-current-date(1:14) to error-timestamp
+           move ab-field to error-ab-value
+           move "AB CODE NOT ON ALLOWED LIST" to error-reason
+           write error-record
+           if ws-error-status not = "00"
+               move ws-error-status to ws-last-io-status
+               move "ERRRPT" to ws-last-io-file
+               perform 9900-abend-on-io-error
+           end-if
+           move trans-id to audit-trans-id
+           move ws-current-date(1:14) to audit-timestamp
+           move ab-field to audit-ab-value
+           move cd-field to audit-cd-before
+           move cd-field to audit-cd-after
+           set audit-is-reject to true
+           write audit-record
+           if ws-audit-status not = "00"
+               move ws-audit-status to ws-last-io-status
+               move "AUDITLOG" to ws-last-io-file
+               perform 9900-abend-on-io-error
+           end-if.
+
+       9900-abend-on-io-error.
+           DisPlay "HELLO: I/O ERROR ON " ws-last-io-file
+               " - FILE STATUS = " ws-last-io-status
+           move 16 to return-code
+           stop run.
