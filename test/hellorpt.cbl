@@ -0,0 +1,86 @@
+       identification division.
+       program-id. hellorpt.
+       environment division.
+       input-output section.
+       file-control.
+           select hello-audit-log assign to "AUDITLOG"
+               organization is sequential
+               file status is ws-audit-status.
+       DATA division.
+       file section.
+       fd  hello-audit-log
+           label records are standard.
+           copy auditrec.
+       Working-storage section.
+       01 ws-audit-status    pic xx value "00".
+       01 ws-eof-switch      pic x value "N".
+           88 ws-eof             value "Y".
+       01 ws-have-first      pic x value "N".
+           88 ws-got-first       value "Y".
+       01 ws-swap-count      pic 9(6) value zero.
+       01 ws-reject-count    pic 9(6) value zero.
+       01 ws-total-count     pic 9(6) value zero.
+       01 ws-first-trans-id  pic x(6) value spaces.
+       01 ws-first-ab-value  pic xx value spaces.
+       01 ws-first-cd-value  pic xx value spaces.
+       01 ws-last-trans-id   pic x(6) value spaces.
+       01 ws-last-ab-value   pic xx value spaces.
+       01 ws-last-cd-value   pic xx value spaces.
+       01 ws-last-io-status  pic xx.
+       procedure division.
+       open input hello-audit-log.
+       perform until ws-eof
+           read hello-audit-log
+               at end
+                   set ws-eof to true
+                   if ws-audit-status not = "10"
+                       move ws-audit-status to ws-last-io-status
+                       perform 9900-abend-on-io-error
+                   end-if
+               not at end
+                   if ws-audit-status not = "00"
+                       move ws-audit-status to ws-last-io-status
+                       perform 9900-abend-on-io-error
+                   end-if
+                   perform 1000-accumulate
+           end-read
+       end-perform.
+       close hello-audit-log.
+       perform 2000-print-summary.
+       stop run.
+
+       1000-accumulate.
+           add 1 to ws-total-count
+           if audit-is-swap
+               add 1 to ws-swap-count
+           else
+               add 1 to ws-reject-count
+           end-if
+           if not ws-got-first
+               move audit-trans-id to ws-first-trans-id
+               move audit-ab-value to ws-first-ab-value
+               move audit-cd-after to ws-first-cd-value
+               set ws-got-first to true
+           end-if
+           move audit-trans-id to ws-last-trans-id
+           move audit-ab-value to ws-last-ab-value
+           move audit-cd-after to ws-last-cd-value.
+
+       2000-print-summary.
+           DisPlay "=============================================="
+           DisPlay "HELLORPT - HELLO BATCH RUN SUMMARY"
+           DisPlay "=============================================="
+           DisPlay "TOTAL TRANSACTIONS READ . . . . : " ws-total-count
+           DisPlay "SWAPS PERFORMED . . . . . . . . : " ws-swap-count
+           DisPlay "REJECTS . . . . . . . . . . . . : " ws-reject-count
+           DisPlay "FIRST TRANSACTION . . . . . . : " ws-first-trans-id
+               " AB=" ws-first-ab-value " CD=" ws-first-cd-value
+           DisPlay "LAST TRANSACTION  . . . . . . . : " ws-last-trans-id
+               " AB=" ws-last-ab-value " CD=" ws-last-cd-value
+           DisPlay "==============================================".
+
+       9900-abend-on-io-error.
+           DisPlay "HELLORPT: I/O ERROR ON AUDITLOG - FILE STATUS = "
+               ws-last-io-status
+           move 16 to return-code
+           stop run.
